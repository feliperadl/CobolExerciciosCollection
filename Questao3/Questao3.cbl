@@ -0,0 +1,137 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  Questao3.
+       AUTHOR.  Felipe.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQENTFILE ASSIGN TO "ARQENT.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CODIGO.
+           SELECT ARQDEPTOFILE ASSIGN TO "ARQDEPTO.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PARMFAIXAFILE ASSIGN TO "PARMFAIXA.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD ARQENTFILE.
+               01 ARQENT.
+                   02  CODIGO       PIC 9(5).
+                   02  NOME         PIC X(10).
+                   02  CARGO        PIC X(10).
+                   02  DEPTO        PIC X(10).
+                   02  SALARIO      PIC 9(5)V9(2) VALUE ZERO.
+           FD PARMFAIXAFILE.
+               01 PARM-REC.
+                   COPY PARMFAIX.
+           FD ARQDEPTOFILE.
+               01 ARQDEPTO.
+                   02  DCODEPTO      PIC X(10).
+                   02  DQTDE         PIC 9(5).
+                   02  DTOTSALARIO   PIC 9(8)V9(2).
+                   02  DQTDERAISE    PIC 9(5).
+
+       WORKING-STORAGE SECTION.
+           01 SALARIO_30 PIC 9(5)V9(2) VALUE ZERO.
+           01 SALARIO_20 PIC 9(5)V9(2) VALUE ZERO.
+
+      *    Raise-eligibility bands, read from PARMFAIXA.DAT so this
+      *    rollup always agrees with MovimentacaoFile in Questao1.
+           COPY RAISEBND.
+
+           01 DEPTO-COUNT PIC 9(3) COMP VALUE ZERO.
+           01 DEPTO-TABLE-MAX PIC 9(3) COMP VALUE 100.
+           01 DEPTO-TABLE.
+               02  DEPTO-ENTRY OCCURS 100 TIMES INDEXED BY DEPTO-IDX.
+                   03  DEPTO-NOME       PIC X(10).
+                   03  DEPTO-QTDE       PIC 9(5) COMP VALUE ZERO.
+                   03  DEPTO-TOTAL      PIC 9(8)V9(2) VALUE ZERO.
+                   03  DEPTO-QTDE-RAISE PIC 9(5) COMP VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       Begin.
+           PERFORM LeParametros
+           OPEN OUTPUT ARQDEPTOFILE
+           OPEN INPUT ARQENTFILE
+           READ ARQENTFILE
+              AT END MOVE HIGH-VALUES TO ARQENT
+           END-READ
+           PERFORM AcumulaDepartamento UNTIL ARQENT = HIGH-VALUES
+           PERFORM GravaTotais VARYING DEPTO-IDX FROM 1 BY 1
+               UNTIL DEPTO-IDX > DEPTO-COUNT
+           CLOSE ARQDEPTOFILE
+           CLOSE ARQENTFILE
+           STOP RUN.
+
+       LeParametros.
+           OPEN INPUT PARMFAIXAFILE
+           READ PARMFAIXAFILE
+               AT END MOVE HIGH-VALUES TO PARM-REC
+           END-READ
+           PERFORM AplicaParametro UNTIL PARM-REC = HIGH-VALUES
+           CLOSE PARMFAIXAFILE.
+
+       AplicaParametro.
+           EVALUATE PARM-CHAVE
+               WHEN "FATOR30 "
+                   MOVE PARM-VALOR TO FATOR_30
+               WHEN "FATOR20 "
+                   MOVE PARM-VALOR TO FATOR_20
+               WHEN "LIMIT30 "
+                   MOVE PARM-VALOR TO LIMITE_30
+               WHEN "LIMIT20 "
+                   MOVE PARM-VALOR TO LIMITE_20
+           END-EVALUATE
+
+           READ PARMFAIXAFILE
+               AT END MOVE HIGH-VALUES TO PARM-REC
+           END-READ.
+
+      *    Same SALARIO validation Questao1 applies before a record
+      *    feeds the raise math, so a bad SALARIO Questao1 excludes
+      *    from ARQSAI.DAT does not still inflate DQTDE/DTOTSALARIO or
+      *    DQTDERAISE here.
+       AcumulaDepartamento.
+           IF SALARIO NOT NUMERIC OR SALARIO = ZERO THEN
+               CONTINUE
+           ELSE
+               PERFORM LocalizaDepartamento
+
+               ADD 1 TO DEPTO-QTDE (DEPTO-IDX)
+               ADD SALARIO TO DEPTO-TOTAL (DEPTO-IDX)
+
+               COMPUTE SALARIO_30 = SALARIO * FATOR_30
+               COMPUTE SALARIO_20 = SALARIO * FATOR_20
+               IF SALARIO_30 < LIMITE_30 OR SALARIO_20 > LIMITE_20 THEN
+                   ADD 1 TO DEPTO-QTDE-RAISE (DEPTO-IDX)
+               END-IF
+           END-IF
+
+           READ ARQENTFILE
+               AT END MOVE HIGH-VALUES TO ARQENT
+           END-READ.
+
+       LocalizaDepartamento.
+           SET DEPTO-IDX TO 1
+           SEARCH DEPTO-ENTRY
+               AT END
+                   IF DEPTO-COUNT >= DEPTO-TABLE-MAX THEN
+                       DISPLAY "QUESTAO3: MORE DEPARTMENTS THAN "
+                           "DEPTO-TABLE CAN HOLD - INCREASE OCCURS"
+                       STOP RUN
+                   END-IF
+                   ADD 1 TO DEPTO-COUNT
+                   SET DEPTO-IDX TO DEPTO-COUNT
+                   MOVE DEPTO TO DEPTO-NOME (DEPTO-IDX)
+               WHEN DEPTO-NOME (DEPTO-IDX) = DEPTO
+                   CONTINUE
+           END-SEARCH.
+
+       GravaTotais.
+           MOVE DEPTO-NOME (DEPTO-IDX)       TO DCODEPTO
+           MOVE DEPTO-QTDE (DEPTO-IDX)       TO DQTDE
+           MOVE DEPTO-TOTAL (DEPTO-IDX)      TO DTOTSALARIO
+           MOVE DEPTO-QTDE-RAISE (DEPTO-IDX) TO DQTDERAISE
+           WRITE ARQDEPTO.
