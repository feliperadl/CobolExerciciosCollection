@@ -0,0 +1,101 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  Questao4.
+       AUTHOR.  Felipe.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQENTFILE ASSIGN TO "ARQENT.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CODIGO.
+           SELECT PARMFAIXAFILE ASSIGN TO "PARMFAIXA.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD ARQENTFILE.
+               01 ARQENT.
+                   02  CODIGO       PIC 9(5).
+                   02  NOME         PIC X(10).
+                   02  CARGO        PIC X(10).
+                   02  DEPTO        PIC X(10).
+                   02  SALARIO      PIC 9(5)V9(2) VALUE ZERO.
+           FD PARMFAIXAFILE.
+               01 PARM-REC.
+                   COPY PARMFAIX.
+
+       WORKING-STORAGE SECTION.
+           01 SALARIO_30 PIC 9(5)V9(2) VALUE ZERO.
+           01 SALARIO_20 PIC 9(5)V9(2) VALUE ZERO.
+
+      *    Raise-eligibility bands, read from PARMFAIXA.DAT so an
+      *    inquiry always agrees with the Questao1 batch run.
+           COPY RAISEBND.
+
+           01 WS-CONTINUA    PIC X(01) VALUE "S".
+               88  CONTINUAR-CONSULTA  VALUE "S".
+
+       PROCEDURE DIVISION.
+       Begin.
+           PERFORM LeParametros
+           OPEN INPUT ARQENTFILE
+           PERFORM ConsultaCodigo UNTIL NOT CONTINUAR-CONSULTA
+           CLOSE ARQENTFILE
+           STOP RUN.
+
+       LeParametros.
+           OPEN INPUT PARMFAIXAFILE
+           READ PARMFAIXAFILE
+               AT END MOVE HIGH-VALUES TO PARM-REC
+           END-READ
+           PERFORM AplicaParametro UNTIL PARM-REC = HIGH-VALUES
+           CLOSE PARMFAIXAFILE.
+
+       AplicaParametro.
+           EVALUATE PARM-CHAVE
+               WHEN "FATOR30 "
+                   MOVE PARM-VALOR TO FATOR_30
+               WHEN "FATOR20 "
+                   MOVE PARM-VALOR TO FATOR_20
+               WHEN "LIMIT30 "
+                   MOVE PARM-VALOR TO LIMITE_30
+               WHEN "LIMIT20 "
+                   MOVE PARM-VALOR TO LIMITE_20
+           END-EVALUATE
+
+           READ PARMFAIXAFILE
+               AT END MOVE HIGH-VALUES TO PARM-REC
+           END-READ.
+
+       ConsultaCodigo.
+           DISPLAY "CODIGO DO EMPREGADO (00000 PARA ENCERRAR): "
+           ACCEPT CODIGO
+           IF CODIGO = ZERO THEN
+               MOVE "N" TO WS-CONTINUA
+           ELSE
+               READ ARQENTFILE
+                   INVALID KEY
+                       DISPLAY "EMPREGADO " CODIGO " NAO ENCONTRADO."
+                   NOT INVALID KEY
+                       PERFORM ExibeEmpregado
+               END-READ
+           END-IF.
+
+       ExibeEmpregado.
+           DISPLAY "CODIGO ..: " CODIGO
+           DISPLAY "NOME ....: " NOME
+           DISPLAY "CARGO ...: " CARGO
+           DISPLAY "DEPTO ...: " DEPTO
+           DISPLAY "SALARIO .: " SALARIO
+           IF SALARIO NOT NUMERIC OR SALARIO = ZERO THEN
+               DISPLAY "ELEGIVEL AO REAJUSTE: SALARIO INVALIDO"
+           ELSE
+               COMPUTE SALARIO_30 = SALARIO * FATOR_30
+               COMPUTE SALARIO_20 = SALARIO * FATOR_20
+               IF SALARIO_30 < LIMITE_30 OR SALARIO_20 > LIMITE_20 THEN
+                   DISPLAY "ELEGIVEL AO REAJUSTE: SIM"
+               ELSE
+                   DISPLAY "ELEGIVEL AO REAJUSTE: NAO"
+               END-IF
+           END-IF.
