@@ -0,0 +1,5 @@
+      *    Common reject-record layout for the exception files written
+      *    when a numeric input field fails validation on read.
+           02  REJ-CODIGO   PIC 9(05).
+           02  REJ-NOME     PIC X(10).
+           02  REJ-MOTIVO   PIC X(04).
