@@ -0,0 +1,8 @@
+      *    Raise-eligibility bands.  Defaulted here so a run still
+      *    behaves sensibly if PARMFAIXA.DAT is short a value; each
+      *    default is overlaid by LeParametros when the file supplies
+      *    that key.
+           01 FATOR_30   PIC 9V99      VALUE 1.30.
+           01 FATOR_20   PIC 9V99      VALUE 1.20.
+           01 LIMITE_30  PIC 9(5)V9(2) VALUE 05000.00.
+           01 LIMITE_20  PIC 9(5)V9(2) VALUE 10000.00.
