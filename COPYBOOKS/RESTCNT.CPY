@@ -0,0 +1,7 @@
+      *    Restart parameter record - the count of ARQENTFILE records
+      *    a prior, aborted run had already processed, taken from that
+      *    run's last CKPT-CONTADOR checkpoint.  Skipping exactly this
+      *    many records (rather than comparing a key) works even
+      *    though the feed carries no guaranteed sort order.  Zero (or
+      *    a missing file) means run the whole feed from the top.
+           02  RESTART-CONTADOR  PIC 9(07).
