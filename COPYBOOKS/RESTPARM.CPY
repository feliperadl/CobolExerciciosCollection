@@ -0,0 +1,4 @@
+      *    Restart parameter record - the CODIGO after which the run
+      *    should resume.  Zero (or a missing file) means run the
+      *    whole feed from the top.
+           02  RESTART-CODIGO  PIC 9(05).
