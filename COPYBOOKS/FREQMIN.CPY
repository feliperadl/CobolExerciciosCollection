@@ -0,0 +1,5 @@
+      *    Minimum attendance for approval eligibility.  Shared by
+      *    Questao2 (which decides pass/fail/exam) and Questao6 (which
+      *    recomputes the class average) so the two reports can't drift
+      *    apart the way two independent literals would.
+           01 FREQUENCIA-MINIMA PIC 9(3)V9(2) VALUE 075.00.
