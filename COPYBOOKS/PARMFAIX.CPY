@@ -0,0 +1,6 @@
+      *    Record layout for PARMFAIXA.DAT - the raise-eligibility
+      *    parameter file.  One keyed value per line so Finance can
+      *    edit the bands without a recompile of the reading program.
+           02  PARM-CHAVE   PIC X(08).
+           02  FILLER       PIC X(01).
+           02  PARM-VALOR   PIC 9(07)V9(02).
