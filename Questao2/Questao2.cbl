@@ -17,6 +17,16 @@
            SELECT ARQEXAMEFILE ASSIGN TO "ARQEXAME.DAT"
                ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT ARQREJEITOFILE ASSIGN TO "ARQREJ2.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ARQRESTARTFILE ASSIGN TO "REST2.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REST-STATUS.
+
+           SELECT ARQCKPTFILE ASSIGN TO "CKPT2.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
 
        DATA DIVISION.
        FILE SECTION.
@@ -27,63 +37,213 @@
                    02  TURMA         PIC X(10).
                    02  NOTA1         PIC 9(2)V9(2).
                    02  NOTA2         PIC 9(2)V9(2).
+                   02  NOTA3         PIC 9(2)V9(2).
+                   02  FREQUENCIA    PIC 9(3)V9(2).
+           FD ARQREJEITOFILE.
+               01 REJ-REC.
+                   COPY REJREC.
            FD ARQAPROFILE.
                01 ARQAPRO.
                    02  ACODIGO        PIC 9(5).
                    02  ANOME          PIC X(10).
+                   02  ATURMA         PIC X(10).
                    02  AMEDIA         PIC 9(2)V9(2).
            FD ARQREPROFILE.
                01 ARQAREPRO.
                    02  RCODIGO        PIC 9(5).
                    02  RNOME          PIC X(10).
+                   02  RTURMA         PIC X(10).
                    02  RMEDIA_EXAME   PIC 9(2)V9(2).
            FD ARQEXAMEFILE.
                01 ARQAEXAME.
                    02  ECODIGO        PIC 9(5).
                    02  ENOME          PIC X(10).
                    02  ETURMA         PIC X(10).
+           FD ARQRESTARTFILE.
+               01 RESTART-REC.
+                   COPY RESTCNT.
+           FD ARQCKPTFILE.
+               01 CKPT-REC.
+                   02  CKPT-CONTADOR    PIC 9(7).
+                   02  CKPT-ULT-CODIGO  PIC 9(5).
 
 
        WORKING-STORAGE SECTION.
            01 MEDIA_CAL PIC 9(2)V9(2) VALUE ZERO.
 
+      *    Minimum attendance to be eligible for approval at all; a
+      *    student below this mark is sent straight to ARQAREPRO.DAT
+      *    no matter how the three grades average out.  Shared with
+      *    Questao6 via FREQMIN.CPY so the two never drift apart.
+           COPY FREQMIN.
+
+      *    Checkpoint/restart control.  RESTART-CONTADOR (from
+      *    REST2.DAT) is the count of records a prior, aborted run had
+      *    already processed, copied from that run's last CKPT2.DAT
+      *    checkpoint.  ARQENTFILE here has no key and no guaranteed
+      *    sort order, so getting back to that point means reading and
+      *    discarding exactly that many records unconditionally,
+      *    rather than the START Questao1 uses against its indexed
+      *    extract.  A checkpoint record is written to CKPT2.DAT every
+      *    CKPT-INTERVALO reads.
+           01 CKPT-INTERVALO PIC 9(5) COMP VALUE 100.
+           01 CONTADOR-LIDOS PIC 9(7) COMP VALUE ZERO.
+           01 WS-QUOCIENTE   PIC 9(7) COMP VALUE ZERO.
+           01 WS-RESTO       PIC 9(5) COMP VALUE ZERO.
+           01 WS-REST-STATUS PIC X(02) VALUE "00".
+           01 WS-SKIP-CONTADOR PIC 9(7) COMP VALUE ZERO.
+
        PROCEDURE DIVISION.
        Begin.
-           OPEN OUTPUT ARQEXAMEFILE
-           OPEN OUTPUT ARQREPROFILE
-           OPEN OUTPUT ARQAPROFILE
+           PERFORM LeRestart
+           IF RESTART-CONTADOR > ZERO THEN
+               OPEN EXTEND ARQEXAMEFILE
+               OPEN EXTEND ARQREPROFILE
+               OPEN EXTEND ARQAPROFILE
+               OPEN EXTEND ARQREJEITOFILE
+           ELSE
+               OPEN OUTPUT ARQEXAMEFILE
+               OPEN OUTPUT ARQREPROFILE
+               OPEN OUTPUT ARQAPROFILE
+               OPEN OUTPUT ARQREJEITOFILE
+           END-IF
+           OPEN OUTPUT ARQCKPTFILE
            OPEN INPUT ARQENTFILE
-           READ ARQENTFILE
-              AT END MOVE HIGH-VALUES TO ARQENT
-           END-READ
+           IF RESTART-CONTADOR > ZERO THEN
+               PERFORM PulaAteRestart
+                   VARYING WS-SKIP-CONTADOR FROM 1 BY 1
+                   UNTIL WS-SKIP-CONTADOR > RESTART-CONTADOR
+                   OR ARQENT = HIGH-VALUES
+           END-IF
+           IF ARQENT NOT = HIGH-VALUES THEN
+               READ ARQENTFILE
+                  AT END MOVE HIGH-VALUES TO ARQENT
+               END-READ
+           END-IF
+           MOVE RESTART-CONTADOR TO CONTADOR-LIDOS
            PERFORM MovimentacaoFile UNTIL ARQENT = HIGH-VALUES
+           PERFORM LimpaRestart
            CLOSE ARQEXAMEFILE
            CLOSE ARQREPROFILE
            CLOSE ARQAPROFILE
+           CLOSE ARQREJEITOFILE
+           CLOSE ARQCKPTFILE
            CLOSE ARQENTFILE
            STOP RUN.
 
+      *    A record count left over in REST2.DAT from a prior aborted
+      *    run (copied from that run's last CKPT2.DAT checkpoint)
+      *    tells this run how many records to skip; a missing file
+      *    simply leaves RESTART-CONTADOR at zero and the whole feed
+      *    is read.
+       LeRestart.
+           MOVE ZERO TO RESTART-CONTADOR
+           OPEN INPUT ARQRESTARTFILE
+           IF WS-REST-STATUS = "00" THEN
+               READ ARQRESTARTFILE
+                   AT END CONTINUE
+               END-READ
+               CLOSE ARQRESTARTFILE
+           END-IF.
+
+      *    Clears REST2.DAT once the whole feed has processed
+      *    successfully, so the next run - including a fresh day's
+      *    full ARQENT.DAT - starts from record one instead of
+      *    skipping past a restart point that no longer applies.
+       LimpaRestart.
+           MOVE ZERO TO RESTART-CONTADOR
+           OPEN OUTPUT ARQRESTARTFILE
+           WRITE RESTART-REC
+           CLOSE ARQRESTARTFILE.
+
+      *    ARQENTFILE has no key and no guaranteed sort order, so
+      *    catching up to a restart point is a straight count-based
+      *    skip - read and discard RESTART-CONTADOR records
+      *    unconditionally - instead of comparing CODIGO, which only
+      *    works if the feed happens to be in ascending order.
+       PulaAteRestart.
+           READ ARQENTFILE
+               AT END MOVE HIGH-VALUES TO ARQENT
+           END-READ.
+
        MovimentacaoFile.
-           COMPUTE MEDIA_CAL = (NOTA1 + NOTA2) / 2
-           EVALUATE  MEDIA_CAL
-           WHEN > 5
-               MOVE CODIGO  TO ACODIGO
-               MOVE NOME  TO ANOME
-               MOVE MEDIA_CAL TO AMEDIA
-               WRITE ARQAPRO
-           WHEN  < 3
+           IF NOTA1 NOT NUMERIC OR NOTA1 < 00.00 OR NOTA1 > 10.00 THEN
+               MOVE "NT1I" TO REJ-MOTIVO
+               PERFORM GravaRejeito
+           ELSE
+               IF NOTA2 NOT NUMERIC OR NOTA2 < 00.00 OR NOTA2 > 10.00
+                       THEN
+                   MOVE "NT2I" TO REJ-MOTIVO
+                   PERFORM GravaRejeito
+               ELSE
+                   IF NOTA3 NOT NUMERIC OR NOTA3 < 00.00
+                           OR NOTA3 > 10.00 THEN
+                       MOVE "NT3I" TO REJ-MOTIVO
+                       PERFORM GravaRejeito
+                   ELSE
+                       IF FREQUENCIA NOT NUMERIC
+                               OR FREQUENCIA > 100.00 THEN
+                           MOVE "FREQ" TO REJ-MOTIVO
+                           PERFORM GravaRejeito
+                       ELSE
+                           PERFORM ClassificaAluno
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+
+           ADD 1 TO CONTADOR-LIDOS
+           DIVIDE CONTADOR-LIDOS BY CKPT-INTERVALO
+               GIVING WS-QUOCIENTE REMAINDER WS-RESTO
+           IF WS-RESTO = ZERO THEN
+               PERFORM GravaCheckpoint
+           END-IF
+
+           READ ARQENTFILE
+               AT END MOVE HIGH-VALUES TO ARQENT
+           END-READ.
+
+      *    Records progress every CKPT-INTERVALO reads so a rerun
+      *    started from REST2.DAT does not have to replay the whole
+      *    feed after an abend.
+       GravaCheckpoint.
+           MOVE CONTADOR-LIDOS TO CKPT-CONTADOR
+           MOVE CODIGO         TO CKPT-ULT-CODIGO
+           WRITE CKPT-REC.
+
+       ClassificaAluno.
+           COMPUTE MEDIA_CAL = (NOTA1 + NOTA2 + NOTA3) / 3
+           IF FREQUENCIA < FREQUENCIA-MINIMA THEN
                MOVE CODIGO    TO RCODIGO
                MOVE NOME      TO RNOME
+               MOVE TURMA     TO RTURMA
                MOVE MEDIA_CAL TO RMEDIA_EXAME
                WRITE ARQAREPRO
-          WHEN OTHER
-               MOVE CODIGO    TO ECODIGO
-               MOVE NOME      TO ENOME
-               MOVE TURMA     TO ETURMA
-               WRITE ARQAEXAME
-           END-EVALUATE
-
+           ELSE
+               EVALUATE  MEDIA_CAL
+               WHEN > 5
+                   MOVE CODIGO  TO ACODIGO
+                   MOVE NOME  TO ANOME
+                   MOVE TURMA TO ATURMA
+                   MOVE MEDIA_CAL TO AMEDIA
+                   WRITE ARQAPRO
+               WHEN  < 3
+                   MOVE CODIGO    TO RCODIGO
+                   MOVE NOME      TO RNOME
+                   MOVE TURMA     TO RTURMA
+                   MOVE MEDIA_CAL TO RMEDIA_EXAME
+                   WRITE ARQAREPRO
+              WHEN OTHER
+                   MOVE CODIGO    TO ECODIGO
+                   MOVE NOME      TO ENOME
+                   MOVE TURMA     TO ETURMA
+                   WRITE ARQAEXAME
+               END-EVALUATE
+           END-IF.
 
-           READ ARQENTFILE
-               AT END MOVE HIGH-VALUES TO ARQENT
-           END-READ
+      *    Logs an ARQENT record that failed a validation test to
+      *    ARQREJ2.DAT instead of letting it feed MEDIA_CAL.
+       GravaRejeito.
+           MOVE CODIGO TO REJ-CODIGO
+           MOVE NOME   TO REJ-NOME
+           WRITE REJ-REC.
