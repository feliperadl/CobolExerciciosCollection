@@ -0,0 +1,193 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  Questao6.
+       AUTHOR.  Felipe.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQENTFILE ASSIGN TO "ARQENT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ARQAPROFILE ASSIGN TO "ARQAPRO.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ARQREPROFILE ASSIGN TO "ARQREPRO.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ARQEXAMEFILE ASSIGN TO "ARQEXAME.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ARQTURMAFILE ASSIGN TO "ARQTURMA.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD ARQENTFILE.
+               01 ARQENT.
+                   02  CODIGO        PIC 9(5).
+                   02  NOME          PIC X(10).
+                   02  TURMA         PIC X(10).
+                   02  NOTA1         PIC 9(2)V9(2).
+                   02  NOTA2         PIC 9(2)V9(2).
+                   02  NOTA3         PIC 9(2)V9(2).
+                   02  FREQUENCIA    PIC 9(3)V9(2).
+           FD ARQAPROFILE.
+               01 ARQAPRO.
+                   02  ACODIGO        PIC 9(5).
+                   02  ANOME          PIC X(10).
+                   02  ATURMA         PIC X(10).
+                   02  AMEDIA         PIC 9(2)V9(2).
+           FD ARQREPROFILE.
+               01 ARQAREPRO.
+                   02  RCODIGO        PIC 9(5).
+                   02  RNOME          PIC X(10).
+                   02  RTURMA         PIC X(10).
+                   02  RMEDIA_EXAME   PIC 9(2)V9(2).
+           FD ARQEXAMEFILE.
+               01 ARQAEXAME.
+                   02  ECODIGO        PIC 9(5).
+                   02  ENOME          PIC X(10).
+                   02  ETURMA         PIC X(10).
+           FD ARQTURMAFILE.
+               01 ARQTURMA.
+                   02  TCODTURMA      PIC X(10).
+                   02  TQTDEAPROV     PIC 9(5).
+                   02  TQTDEREPROV    PIC 9(5).
+                   02  TQTDEEXAME     PIC 9(5).
+                   02  TMEDIATURMA    PIC 9(2)V9(2).
+
+       WORKING-STORAGE SECTION.
+           01 MEDIA_CAL PIC 9(2)V9(2) VALUE ZERO.
+
+      *    Same attendance minimum Questao2 gates on, so a student
+      *    it routes to ARQAREPRO.DAT on attendance alone does not
+      *    also inflate the class average here.  Shared via
+      *    FREQMIN.CPY so the two programs can't drift apart.
+           COPY FREQMIN.
+
+           01 WS-TURMA-BUSCA PIC X(10).
+
+           01 TURMA-COUNT PIC 9(3) COMP VALUE ZERO.
+           01 TURMA-TABLE-MAX PIC 9(3) COMP VALUE 100.
+           01 TURMA-TABLE.
+               02  TURMA-ENTRY OCCURS 100 TIMES INDEXED BY TURMA-IDX.
+                   03  TURMA-NOME          PIC X(10).
+                   03  TURMA-QTDE-APROV    PIC 9(5) COMP VALUE ZERO.
+                   03  TURMA-QTDE-REPROV   PIC 9(5) COMP VALUE ZERO.
+                   03  TURMA-QTDE-EXAME    PIC 9(5) COMP VALUE ZERO.
+                   03  TURMA-SOMA-MEDIA    PIC 9(7)V9(2) VALUE ZERO.
+                   03  TURMA-QTDE-ALUNOS   PIC 9(5) COMP VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       Begin.
+           OPEN INPUT ARQAPROFILE
+           READ ARQAPROFILE
+               AT END MOVE HIGH-VALUES TO ARQAPRO
+           END-READ
+           PERFORM ContaAprovado UNTIL ARQAPRO = HIGH-VALUES
+           CLOSE ARQAPROFILE
+
+           OPEN INPUT ARQREPROFILE
+           READ ARQREPROFILE
+               AT END MOVE HIGH-VALUES TO ARQAREPRO
+           END-READ
+           PERFORM ContaReprovado UNTIL ARQAREPRO = HIGH-VALUES
+           CLOSE ARQREPROFILE
+
+           OPEN INPUT ARQEXAMEFILE
+           READ ARQEXAMEFILE
+               AT END MOVE HIGH-VALUES TO ARQAEXAME
+           END-READ
+           PERFORM ContaExame UNTIL ARQAEXAME = HIGH-VALUES
+           CLOSE ARQEXAMEFILE
+
+           OPEN INPUT ARQENTFILE
+           READ ARQENTFILE
+               AT END MOVE HIGH-VALUES TO ARQENT
+           END-READ
+           PERFORM AcumulaMedia UNTIL ARQENT = HIGH-VALUES
+           CLOSE ARQENTFILE
+
+           OPEN OUTPUT ARQTURMAFILE
+           PERFORM GravaTurma VARYING TURMA-IDX FROM 1 BY 1
+               UNTIL TURMA-IDX > TURMA-COUNT
+           CLOSE ARQTURMAFILE
+           STOP RUN.
+
+       ContaAprovado.
+           MOVE ATURMA TO WS-TURMA-BUSCA
+           PERFORM LocalizaTurma
+           ADD 1 TO TURMA-QTDE-APROV (TURMA-IDX)
+
+           READ ARQAPROFILE
+               AT END MOVE HIGH-VALUES TO ARQAPRO
+           END-READ.
+
+       ContaReprovado.
+           MOVE RTURMA TO WS-TURMA-BUSCA
+           PERFORM LocalizaTurma
+           ADD 1 TO TURMA-QTDE-REPROV (TURMA-IDX)
+
+           READ ARQREPROFILE
+               AT END MOVE HIGH-VALUES TO ARQAREPRO
+           END-READ.
+
+       ContaExame.
+           MOVE ETURMA TO WS-TURMA-BUSCA
+           PERFORM LocalizaTurma
+           ADD 1 TO TURMA-QTDE-EXAME (TURMA-IDX)
+
+           READ ARQEXAMEFILE
+               AT END MOVE HIGH-VALUES TO ARQAEXAME
+           END-READ.
+
+      *    Only folds a student into the class average if their
+      *    ARQENT.DAT record is the kind Questao2 would actually
+      *    classify - same grade-range validation and attendance
+      *    minimum - so TMEDIATURMA reconciles with the counts
+      *    above instead of counting records Questao2 rejected or
+      *    reprovou on attendance alone.
+       AcumulaMedia.
+           IF NOTA1 NUMERIC AND NOTA1 >= 00.00 AND NOTA1 <= 10.00
+                   AND NOTA2 NUMERIC AND NOTA2 >= 00.00
+                   AND NOTA2 <= 10.00
+                   AND NOTA3 NUMERIC AND NOTA3 >= 00.00
+                   AND NOTA3 <= 10.00
+                   AND FREQUENCIA NUMERIC AND FREQUENCIA <= 100.00
+                   AND FREQUENCIA >= FREQUENCIA-MINIMA THEN
+               COMPUTE MEDIA_CAL = (NOTA1 + NOTA2 + NOTA3) / 3
+               MOVE TURMA TO WS-TURMA-BUSCA
+               PERFORM LocalizaTurma
+               ADD MEDIA_CAL TO TURMA-SOMA-MEDIA (TURMA-IDX)
+               ADD 1 TO TURMA-QTDE-ALUNOS (TURMA-IDX)
+           END-IF
+
+           READ ARQENTFILE
+               AT END MOVE HIGH-VALUES TO ARQENT
+           END-READ.
+
+       LocalizaTurma.
+           SET TURMA-IDX TO 1
+           SEARCH TURMA-ENTRY
+               AT END
+                   IF TURMA-COUNT >= TURMA-TABLE-MAX THEN
+                       DISPLAY "QUESTAO6: MORE CLASSES THAN "
+                           "TURMA-TABLE CAN HOLD - INCREASE OCCURS"
+                       STOP RUN
+                   END-IF
+                   ADD 1 TO TURMA-COUNT
+                   SET TURMA-IDX TO TURMA-COUNT
+                   MOVE WS-TURMA-BUSCA TO TURMA-NOME (TURMA-IDX)
+               WHEN TURMA-NOME (TURMA-IDX) = WS-TURMA-BUSCA
+                   CONTINUE
+           END-SEARCH.
+
+       GravaTurma.
+           MOVE TURMA-NOME (TURMA-IDX)       TO TCODTURMA
+           MOVE TURMA-QTDE-APROV (TURMA-IDX)  TO TQTDEAPROV
+           MOVE TURMA-QTDE-REPROV (TURMA-IDX) TO TQTDEREPROV
+           MOVE TURMA-QTDE-EXAME (TURMA-IDX)  TO TQTDEEXAME
+           IF TURMA-QTDE-ALUNOS (TURMA-IDX) > ZERO THEN
+               COMPUTE TMEDIATURMA =
+                   TURMA-SOMA-MEDIA (TURMA-IDX) /
+                   TURMA-QTDE-ALUNOS (TURMA-IDX)
+           ELSE
+               MOVE ZERO TO TMEDIATURMA
+           END-IF
+           WRITE ARQTURMA.
