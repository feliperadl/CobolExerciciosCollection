@@ -0,0 +1,199 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  Questao5.
+       AUTHOR.  Felipe.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQEXAMEFILE ASSIGN TO "ARQEXAME.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ARQRECFILE ASSIGN TO "ARQREC.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ARQAPROFILE ASSIGN TO "ARQAPRO.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ARQREPROFILE ASSIGN TO "ARQREPRO.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ARQREJEITOFILE ASSIGN TO "ARQREJ5.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD ARQEXAMEFILE.
+               01 ARQAEXAME.
+                   02  ECODIGO        PIC 9(5).
+                   02  ENOME          PIC X(10).
+                   02  ETURMA         PIC X(10).
+           FD ARQRECFILE.
+               01 ARQREC.
+                   02  RECCODIGO      PIC 9(5).
+                   02  RECNOTA        PIC 9(2)V9(2).
+           FD ARQAPROFILE.
+               01 ARQAPRO.
+                   02  ACODIGO        PIC 9(5).
+                   02  ANOME          PIC X(10).
+                   02  ATURMA         PIC X(10).
+                   02  AMEDIA         PIC 9(2)V9(2).
+           FD ARQREPROFILE.
+               01 ARQAREPRO.
+                   02  RCODIGO        PIC 9(5).
+                   02  RNOME          PIC X(10).
+                   02  RTURMA         PIC X(10).
+                   02  RMEDIA_EXAME   PIC 9(2)V9(2).
+           FD ARQREJEITOFILE.
+               01 REJ-REC.
+                   COPY REJREC.
+
+       WORKING-STORAGE SECTION.
+      *    Passing grade for the recovery exam.  A student below this
+      *    grade fails the term despite the second chance.
+           01 NOTA-CORTE-RECUP  PIC 9(2)V9(2) VALUE 05.00.
+
+           01 REC-COUNT PIC 9(5) COMP VALUE ZERO.
+           01 REC-TABLE-MAX PIC 9(5) COMP VALUE 500.
+           01 REC-TABLE.
+               02  REC-ENTRY OCCURS 500 TIMES INDEXED BY REC-IDX.
+                   03  REC-COD    PIC 9(5).
+                   03  REC-NOTA   PIC 9(2)V9(2).
+
+           01 WS-ENCONTRADO PIC X(01) VALUE "N".
+               88  REGISTRO-ENCONTRADO VALUE "S".
+
+      *    Holds every ARQEXAME.DAT record this run could not resolve
+      *    into ARQAPRO.DAT/ARQAREPRO.DAT (rejected to ARQREJ5.DAT for
+      *    a missing or invalid recovery score), so ARQEXAME.DAT can be
+      *    rewritten to just those still-pending students once the
+      *    pass is done.  Otherwise a resolved student stays counted
+      *    as "sent to exam" forever, on top of the outcome Questao6
+      *    tallies from ARQAPRO.DAT/ARQAREPRO.DAT.
+           01 PEND-COUNT PIC 9(5) COMP VALUE ZERO.
+           01 PEND-TABLE-MAX PIC 9(5) COMP VALUE 500.
+           01 PEND-TABLE.
+               02  PEND-ENTRY OCCURS 500 TIMES INDEXED BY PEND-IDX.
+                   03  PEND-CODIGO  PIC 9(5).
+                   03  PEND-NOME    PIC X(10).
+                   03  PEND-TURMA   PIC X(10).
+
+       PROCEDURE DIVISION.
+       Begin.
+           OPEN INPUT ARQRECFILE
+           READ ARQRECFILE
+               AT END MOVE HIGH-VALUES TO ARQREC
+           END-READ
+           PERFORM CarregaRecuperacao UNTIL ARQREC = HIGH-VALUES
+           CLOSE ARQRECFILE
+
+           OPEN INPUT ARQEXAMEFILE
+           OPEN EXTEND ARQAPROFILE
+           OPEN EXTEND ARQREPROFILE
+           OPEN OUTPUT ARQREJEITOFILE
+           READ ARQEXAMEFILE
+               AT END MOVE HIGH-VALUES TO ARQAEXAME
+           END-READ
+           PERFORM ProcessaExame UNTIL ARQAEXAME = HIGH-VALUES
+           CLOSE ARQEXAMEFILE
+           CLOSE ARQAPROFILE
+           CLOSE ARQREPROFILE
+           CLOSE ARQREJEITOFILE
+           PERFORM RegravaExamePendente
+           STOP RUN.
+
+       CarregaRecuperacao.
+           IF REC-COUNT >= REC-TABLE-MAX THEN
+               DISPLAY "QUESTAO5: MORE RECOVERY SCORES THAN "
+                   "REC-TABLE CAN HOLD - INCREASE OCCURS"
+               STOP RUN
+           END-IF
+           ADD 1 TO REC-COUNT
+           MOVE RECCODIGO TO REC-COD (REC-COUNT)
+           MOVE RECNOTA   TO REC-NOTA (REC-COUNT)
+
+           READ ARQRECFILE
+               AT END MOVE HIGH-VALUES TO ARQREC
+           END-READ.
+
+       ProcessaExame.
+           PERFORM BuscaRecuperacao
+           IF REGISTRO-ENCONTRADO THEN
+               IF REC-NOTA (REC-IDX) NOT NUMERIC
+                       OR REC-NOTA (REC-IDX) < 00.00
+                       OR REC-NOTA (REC-IDX) > 10.00 THEN
+                   MOVE "RECI" TO REJ-MOTIVO
+                   PERFORM GravaRejeito
+                   PERFORM MarcaPendente
+               ELSE
+                   PERFORM ApuraResultadoFinal
+               END-IF
+           ELSE
+               MOVE "NREC" TO REJ-MOTIVO
+               PERFORM GravaRejeito
+               PERFORM MarcaPendente
+           END-IF
+
+           READ ARQEXAMEFILE
+               AT END MOVE HIGH-VALUES TO ARQAEXAME
+           END-READ.
+
+       BuscaRecuperacao.
+           MOVE "N" TO WS-ENCONTRADO
+           SET REC-IDX TO 1
+           SEARCH REC-ENTRY
+               AT END
+                   CONTINUE
+               WHEN REC-COD (REC-IDX) = ECODIGO
+                   MOVE "S" TO WS-ENCONTRADO
+           END-SEARCH.
+
+       ApuraResultadoFinal.
+           IF REC-NOTA (REC-IDX) >= NOTA-CORTE-RECUP THEN
+               MOVE ECODIGO         TO ACODIGO
+               MOVE ENOME           TO ANOME
+               MOVE ETURMA          TO ATURMA
+               MOVE REC-NOTA (REC-IDX) TO AMEDIA
+               WRITE ARQAPRO
+           ELSE
+               MOVE ECODIGO            TO RCODIGO
+               MOVE ENOME              TO RNOME
+               MOVE ETURMA             TO RTURMA
+               MOVE REC-NOTA (REC-IDX) TO RMEDIA_EXAME
+               WRITE ARQAREPRO
+           END-IF.
+
+      *    Logs an ARQEXAME.DAT record that has no matching (or an
+      *    invalid) recovery score to ARQREJ5.DAT instead of letting
+      *    it feed the pass/fail comparison.
+       GravaRejeito.
+           MOVE ECODIGO TO REJ-CODIGO
+           MOVE ENOME   TO REJ-NOME
+           WRITE REJ-REC.
+
+      *    Buffers a record this pass could not resolve so it can be
+      *    written back to ARQEXAME.DAT afterward - the student is
+      *    still awaiting a usable recovery score, so it belongs in
+      *    neither ARQAPRO.DAT nor ARQAREPRO.DAT yet.
+       MarcaPendente.
+           IF PEND-COUNT >= PEND-TABLE-MAX THEN
+               DISPLAY "QUESTAO5: MORE PENDING EXAM RECORDS THAN "
+                   "PEND-TABLE CAN HOLD - INCREASE OCCURS"
+               STOP RUN
+           END-IF
+           ADD 1 TO PEND-COUNT
+           MOVE ECODIGO TO PEND-CODIGO (PEND-COUNT)
+           MOVE ENOME   TO PEND-NOME (PEND-COUNT)
+           MOVE ETURMA  TO PEND-TURMA (PEND-COUNT).
+
+      *    Rewrites ARQEXAME.DAT to hold only the records this pass
+      *    left unresolved, now that every record it read has already
+      *    fed either ARQAPRO.DAT, ARQAREPRO.DAT or ARQREJ5.DAT - a
+      *    student who cleared recovery no longer belongs in the
+      *    "sent to exam" bucket Questao6 tallies separately.
+       RegravaExamePendente.
+           OPEN OUTPUT ARQEXAMEFILE
+           PERFORM GravaExamePendente VARYING PEND-IDX FROM 1 BY 1
+               UNTIL PEND-IDX > PEND-COUNT
+           CLOSE ARQEXAMEFILE.
+
+       GravaExamePendente.
+           MOVE PEND-CODIGO (PEND-IDX) TO ECODIGO
+           MOVE PEND-NOME (PEND-IDX)   TO ENOME
+           MOVE PEND-TURMA (PEND-IDX)  TO ETURMA
+           WRITE ARQAEXAME.
