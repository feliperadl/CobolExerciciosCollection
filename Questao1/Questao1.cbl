@@ -6,9 +6,22 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT ARQENTFILE ASSIGN TO "ARQENT.DAT"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CODIGO.
            SELECT ARQSAIFILE ASSIGN TO "ARQSAI.DAT"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PARMFAIXAFILE ASSIGN TO "PARMFAIXA.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ARQREJEITOFILE ASSIGN TO "ARQREJ1.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ARQSAICSVFILE ASSIGN TO "ARQSAI.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ARQRESTARTFILE ASSIGN TO "REST1.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REST-STATUS.
+           SELECT ARQCKPTFILE ASSIGN TO "CKPT1.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -19,39 +32,270 @@
                    02  CARGO        PIC X(10).
                    02  DEPTO        PIC X(10).
                    02  SALARIO      PIC 9(5)V9(2) VALUE ZERO.
+           FD ARQREJEITOFILE.
+               01 REJ-REC.
+                   COPY REJREC.
+           FD PARMFAIXAFILE.
+               01 PARM-REC.
+                   COPY PARMFAIX.
            FD ARQSAIFILE.
                01 ARQSAI.
                    02  SCODIGO       PIC 9(5).
                    02  SNOME         PIC X(10).
                    02  SCARGO        PIC X(10).
                    02  SSALARIO      PIC 9(5)V9(2) VALUE ZERO.
+               01 ARQSAI-TRAILER.
+                   02  TR-INDICADOR      PIC X(05).
+                   02  TR-QTDE-REGS      PIC 9(7).
+                   02  TR-TOTAL-SALARIO  PIC 9(8)V9(2).
+                   02  FILLER            PIC X(13).
+           FD ARQSAICSVFILE.
+               01 ARQSAI-CSV-LINHA  PIC X(60).
+           FD ARQRESTARTFILE.
+               01 RESTART-REC.
+                   COPY RESTPARM.
+           FD ARQCKPTFILE.
+               01 CKPT-REC.
+                   02  CKPT-CONTADOR    PIC 9(7).
+                   02  CKPT-ULT-CODIGO  PIC 9(5).
        WORKING-STORAGE SECTION.
            01 SALARIO_30 PIC 9(5)V9(2) VALUE ZERO.
            01 SALARIO_20 PIC 9(5)V9(2) VALUE ZERO.
 
+           COPY RAISEBND.
+
+      *    Balancing totals for the trailer record written to
+      *    ARQSAI.DAT once ARQENTFILE is exhausted.
+           01 CONTADOR-SAI    PIC 9(7) COMP VALUE ZERO.
+           01 TOTAL-SAI       PIC 9(8)V9(2) VALUE ZERO.
+
+      *    Working fields used to build the CSV mirror of ARQSAI.DAT
+      *    that HR opens straight into a spreadsheet.
+           01 CSV-CODIGO-ED  PIC ZZZZ9.
+           01 CSV-SALARIO-ED PIC ZZZZZ9.99.
+
+      *    A comma embedded in SNOME/SCARGO would otherwise shift the
+      *    columns HR's spreadsheet import expects, so any field that
+      *    contains one is quoted the way a spreadsheet reads a CSV
+      *    comma literally instead of as a delimiter.
+           01 CSV-CAMPO-ENTRADA  PIC X(10).
+           01 CSV-CAMPO-SAIDA    PIC X(12).
+           01 CSV-NOME-ED        PIC X(12).
+           01 CSV-CARGO-ED       PIC X(12).
+           01 WS-QTDE-VIRGULAS   PIC 9(02) COMP VALUE ZERO.
+
+      *    Checkpoint/restart control.  RESTART-CODIGO (from
+      *    REST1.DAT) is the last CODIGO successfully processed by a
+      *    prior, aborted run; a checkpoint record is written to
+      *    CKPT1.DAT every CKPT-INTERVALO reads so a rerun only has to
+      *    lose the records since the last checkpoint, not the file.
+           01 CKPT-INTERVALO PIC 9(5) COMP VALUE 100.
+           01 CONTADOR-LIDOS PIC 9(7) COMP VALUE ZERO.
+           01 WS-QUOCIENTE   PIC 9(7) COMP VALUE ZERO.
+           01 WS-RESTO       PIC 9(5) COMP VALUE ZERO.
+           01 WS-REST-STATUS PIC X(02) VALUE "00".
+
        PROCEDURE DIVISION.
        Begin.
-           OPEN OUTPUT ARQSAIFILE
+           PERFORM LeParametros
+           PERFORM LeRestart
+           IF RESTART-CODIGO > ZERO THEN
+               PERFORM AcumulaSaiExistente
+               OPEN EXTEND ARQSAIFILE
+               OPEN EXTEND ARQREJEITOFILE
+               OPEN EXTEND ARQSAICSVFILE
+           ELSE
+               OPEN OUTPUT ARQSAIFILE
+               OPEN OUTPUT ARQREJEITOFILE
+               OPEN OUTPUT ARQSAICSVFILE
+               MOVE "CODIGO,NOME,CARGO,SALARIO" TO ARQSAI-CSV-LINHA
+               WRITE ARQSAI-CSV-LINHA
+           END-IF
+           OPEN OUTPUT ARQCKPTFILE
            OPEN INPUT ARQENTFILE
-           READ ARQENTFILE
-              AT END MOVE HIGH-VALUES TO ARQENT
-           END-READ
+           IF RESTART-CODIGO > ZERO THEN
+               MOVE RESTART-CODIGO TO CODIGO
+               START ARQENTFILE KEY IS GREATER THAN CODIGO
+                   INVALID KEY MOVE HIGH-VALUES TO ARQENT
+               END-START
+           END-IF
+           IF ARQENT NOT = HIGH-VALUES THEN
+               READ ARQENTFILE
+                  AT END MOVE HIGH-VALUES TO ARQENT
+               END-READ
+           END-IF
            PERFORM MovimentacaoFile UNTIL ARQENT = HIGH-VALUES
+           PERFORM GravaTrailerSai
+           PERFORM LimpaRestart
            CLOSE ARQSAIFILE
+           CLOSE ARQREJEITOFILE
+           CLOSE ARQSAICSVFILE
+           CLOSE ARQCKPTFILE
            CLOSE ARQENTFILE
            STOP RUN.
 
+      *    A CODIGO left over in REST1.DAT from a prior aborted run
+      *    tells this run where to resume; a missing file simply
+      *    leaves RESTART-CODIGO at zero and the whole feed is read.
+       LeRestart.
+           MOVE ZERO TO RESTART-CODIGO
+           OPEN INPUT ARQRESTARTFILE
+           IF WS-REST-STATUS = "00" THEN
+               READ ARQRESTARTFILE
+                   AT END CONTINUE
+               END-READ
+               CLOSE ARQRESTARTFILE
+           END-IF.
+
+      *    Rereads the ARQSAI.DAT detail lines a prior, aborted run
+      *    already wrote so CONTADOR-SAI/TOTAL-SAI - and therefore
+      *    the trailer this run eventually writes - balance against
+      *    the whole file instead of just the records processed
+      *    since the restart point.
+       AcumulaSaiExistente.
+           OPEN INPUT ARQSAIFILE
+           READ ARQSAIFILE
+               AT END MOVE HIGH-VALUES TO ARQSAI
+           END-READ
+           PERFORM SomaSaiExistente UNTIL ARQSAI = HIGH-VALUES
+           CLOSE ARQSAIFILE.
+
+       SomaSaiExistente.
+           ADD 1 TO CONTADOR-SAI
+           ADD SSALARIO TO TOTAL-SAI
+
+           READ ARQSAIFILE
+               AT END MOVE HIGH-VALUES TO ARQSAI
+           END-READ.
+
+      *    Clears REST1.DAT once the whole feed has processed
+      *    successfully, so the next run - including a fresh day's
+      *    full ARQENT.DAT - starts from record one instead of
+      *    skipping past a restart point that no longer applies.
+       LimpaRestart.
+           MOVE ZERO TO RESTART-CODIGO
+           OPEN OUTPUT ARQRESTARTFILE
+           WRITE RESTART-REC
+           CLOSE ARQRESTARTFILE.
+
+      *    Overlays the compiled-in raise-eligibility defaults with
+      *    whatever Finance has set in PARMFAIXA.DAT, keyed FATOR30,
+      *    FATOR20, LIMIT30 and LIMIT20.  A key that is absent from
+      *    the file simply leaves its default in place.
+       LeParametros.
+           OPEN INPUT PARMFAIXAFILE
+           READ PARMFAIXAFILE
+               AT END MOVE HIGH-VALUES TO PARM-REC
+           END-READ
+           PERFORM AplicaParametro UNTIL PARM-REC = HIGH-VALUES
+           CLOSE PARMFAIXAFILE.
+
+       AplicaParametro.
+           EVALUATE PARM-CHAVE
+               WHEN "FATOR30 "
+                   MOVE PARM-VALOR TO FATOR_30
+               WHEN "FATOR20 "
+                   MOVE PARM-VALOR TO FATOR_20
+               WHEN "LIMIT30 "
+                   MOVE PARM-VALOR TO LIMITE_30
+               WHEN "LIMIT20 "
+                   MOVE PARM-VALOR TO LIMITE_20
+           END-EVALUATE
+
+           READ PARMFAIXAFILE
+               AT END MOVE HIGH-VALUES TO PARM-REC
+           END-READ.
+
        MovimentacaoFile.
-           COMPUTE SALARIO_30 = SALARIO * 1.30
-           COMPUTE SALARIO_20 = SALARIO * 1.20
-           IF SALARIO_30 < 05000.00 OR SALARIO_20 > 10000.00 THEN
-               MOVE CODIGO  TO SCODIGO
-               MOVE NOME  TO SNOME
-               MOVE CARGO TO SCARGO
-               MOVE SALARIO TO SSALARIO
-               WRITE ARQSAI
+           IF SALARIO NOT NUMERIC OR SALARIO = ZERO THEN
+               MOVE "SALI" TO REJ-MOTIVO
+               PERFORM GravaRejeito
+           ELSE
+               COMPUTE SALARIO_30 = SALARIO * FATOR_30
+               COMPUTE SALARIO_20 = SALARIO * FATOR_20
+               IF SALARIO_30 < LIMITE_30 OR SALARIO_20 > LIMITE_20 THEN
+                   MOVE CODIGO  TO SCODIGO
+                   MOVE NOME  TO SNOME
+                   MOVE CARGO TO SCARGO
+                   MOVE SALARIO TO SSALARIO
+                   WRITE ARQSAI
+                   ADD 1 TO CONTADOR-SAI
+                   ADD SALARIO TO TOTAL-SAI
+                   PERFORM GravaLinhaCsv
+               END-IF
+           END-IF
+
+           ADD 1 TO CONTADOR-LIDOS
+           DIVIDE CONTADOR-LIDOS BY CKPT-INTERVALO
+               GIVING WS-QUOCIENTE REMAINDER WS-RESTO
+           IF WS-RESTO = ZERO THEN
+               PERFORM GravaCheckpoint
            END-IF
 
            READ ARQENTFILE
                AT END MOVE HIGH-VALUES TO ARQENT
-           END-READ
+           END-READ.
+
+      *    Records progress every CKPT-INTERVALO reads so a rerun
+      *    started from REST1.DAT does not have to replay the whole
+      *    feed after an abend.
+       GravaCheckpoint.
+           MOVE CONTADOR-LIDOS TO CKPT-CONTADOR
+           MOVE CODIGO         TO CKPT-ULT-CODIGO
+           WRITE CKPT-REC.
+
+      *    Logs an ARQENT record that failed a validation test to
+      *    ARQREJ1.DAT instead of letting it feed the raise math.
+       GravaRejeito.
+           MOVE CODIGO TO REJ-CODIGO
+           MOVE NOME   TO REJ-NOME
+           WRITE REJ-REC.
+
+      *    Writes the CSV mirror line matching the ARQSAI detail
+      *    record just produced.
+       GravaLinhaCsv.
+           MOVE SCODIGO  TO CSV-CODIGO-ED
+           MOVE SSALARIO TO CSV-SALARIO-ED
+           MOVE SNOME TO CSV-CAMPO-ENTRADA
+           PERFORM FormataCampoCsv
+           MOVE CSV-CAMPO-SAIDA TO CSV-NOME-ED
+           MOVE SCARGO TO CSV-CAMPO-ENTRADA
+           PERFORM FormataCampoCsv
+           MOVE CSV-CAMPO-SAIDA TO CSV-CARGO-ED
+           MOVE SPACES TO ARQSAI-CSV-LINHA
+           STRING
+               FUNCTION TRIM(CSV-CODIGO-ED)  DELIMITED BY SIZE
+               ","                           DELIMITED BY SIZE
+               FUNCTION TRIM(CSV-NOME-ED)    DELIMITED BY SIZE
+               ","                           DELIMITED BY SIZE
+               FUNCTION TRIM(CSV-CARGO-ED)   DELIMITED BY SIZE
+               ","                           DELIMITED BY SIZE
+               FUNCTION TRIM(CSV-SALARIO-ED) DELIMITED BY SIZE
+               INTO ARQSAI-CSV-LINHA
+           END-STRING
+           WRITE ARQSAI-CSV-LINHA.
+
+      *    Wraps CSV-CAMPO-ENTRADA in double quotes when it contains a
+      *    comma, so the extra comma reads as part of the field instead
+      *    of shifting every column after it; left as-is otherwise.
+       FormataCampoCsv.
+           MOVE ZERO TO WS-QTDE-VIRGULAS
+           INSPECT CSV-CAMPO-ENTRADA TALLYING WS-QTDE-VIRGULAS
+               FOR ALL ","
+           IF WS-QTDE-VIRGULAS > ZERO THEN
+               STRING
+                   '"'                              DELIMITED BY SIZE
+                   FUNCTION TRIM(CSV-CAMPO-ENTRADA)  DELIMITED BY SIZE
+                   '"'                               DELIMITED BY SIZE
+                   INTO CSV-CAMPO-SAIDA
+               END-STRING
+           ELSE
+               MOVE CSV-CAMPO-ENTRADA TO CSV-CAMPO-SAIDA
+           END-IF.
+
+       GravaTrailerSai.
+           INITIALIZE ARQSAI-TRAILER
+           MOVE "TRLR " TO TR-INDICADOR
+           MOVE CONTADOR-SAI TO TR-QTDE-REGS
+           MOVE TOTAL-SAI TO TR-TOTAL-SALARIO
+           WRITE ARQSAI-TRAILER.
